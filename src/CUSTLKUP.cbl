@@ -0,0 +1,210 @@
+      ******************************************************************
+      *  PROGRAM-ID: CUSTLKUP
+      *  Interactive customer ID lookup.  Validates the operator-
+      *  entered ID and resolves it against CUSTOMER-MASTER.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTLKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "CUSTAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT BILLING-INTERFACE ASSIGN TO "CUSTINTF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INTF-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY CUSTREC.
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LINE                  PIC X(80).
+
+       FD  BILLING-INTERFACE.
+       01  INTF-LINE                   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTOMER-ID              PIC X(10).
+       01  WS-CUSTOMER-NUM             PIC 9(5).
+       01  WS-ID-TYPE                  PIC X(1)  VALUE SPACE.
+           88  WS-ID-TYPE-NUMERIC          VALUE "N".
+           88  WS-ID-TYPE-ALPHA             VALUE "A".
+       01  WS-CUSTOMER-NAME            PIC X(20).
+       01  WS-INPUT-ID                 PIC X(10).
+       01  WS-CHAR-IDX                 PIC 9(2)  VALUE 0.
+       01  WS-SEEN-SPACE-SW            PIC X     VALUE "N".
+           88  WS-SEEN-SPACE                VALUE "Y".
+       01  WS-FORMAT-BAD-SW            PIC X     VALUE "N".
+           88  WS-FORMAT-IS-BAD             VALUE "Y".
+       01  WS-CUSTMAST-STATUS          PIC X(2).
+       01  WS-AUDIT-STATUS             PIC X(2).
+       01  WS-INTF-STATUS              PIC X(2).
+       COPY WSERRCD.
+       COPY AUDITREC.
+       COPY INTFREC.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           DISPLAY "Enter customer ID: "
+           ACCEPT WS-INPUT-ID
+           PERFORM 2000-VALIDATE-AND-LOOKUP
+           PERFORM 3100-RESOLVE-ERROR-MSG
+           PERFORM 2900-WRITE-AUDIT-RECORD
+           PERFORM 2950-WRITE-INTERFACE-RECORD
+           PERFORM 3000-DISPLAY-RESULT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT CUSTOMER-MASTER
+           IF WS-CUSTMAST-STATUS NOT = "00"
+               DISPLAY "CUSTMAST OPEN FAILED STATUS="
+                   WS-CUSTMAST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "CUSTAUDT OPEN FAILED STATUS="
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND BILLING-INTERFACE
+           IF WS-INTF-STATUS = "35"
+               OPEN OUTPUT BILLING-INTERFACE
+           END-IF
+           IF WS-INTF-STATUS NOT = "00"
+               DISPLAY "CUSTINTF OPEN FAILED STATUS="
+                   WS-INTF-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       2000-VALIDATE-AND-LOOKUP.
+           MOVE WS-INPUT-ID TO WS-CUSTOMER-ID
+           IF WS-INPUT-ID = SPACES
+               SET ERR-BLANK-INPUT TO TRUE
+           ELSE IF WS-INPUT-ID(6:5) = SPACES
+                   AND WS-INPUT-ID(1:5) IS NUMERIC
+               SET WS-ID-TYPE-NUMERIC TO TRUE
+               MOVE WS-INPUT-ID(1:5) TO WS-CUSTOMER-NUM
+               IF WS-CUSTOMER-NUM >= WS-RESERVED-ID-LOW
+                       AND WS-CUSTOMER-NUM <= WS-RESERVED-ID-HIGH
+                   SET ERR-RESERVED-RANGE TO TRUE
+               ELSE
+                   PERFORM 2100-READ-CUSTOMER-MASTER
+               END-IF
+           ELSE
+               SET WS-ID-TYPE-ALPHA TO TRUE
+               PERFORM 2050-CHECK-ID-FORMAT
+               IF ERR-NONE
+                   PERFORM 2100-READ-CUSTOMER-MASTER
+               END-IF
+           END-IF.
+
+       2050-CHECK-ID-FORMAT.
+           MOVE "N" TO WS-SEEN-SPACE-SW
+           MOVE "N" TO WS-FORMAT-BAD-SW
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > 10
+               EVALUATE TRUE
+                   WHEN WS-INPUT-ID(WS-CHAR-IDX:1) = SPACE
+                       SET WS-SEEN-SPACE TO TRUE
+                   WHEN WS-SEEN-SPACE
+                       SET WS-FORMAT-IS-BAD TO TRUE
+                   WHEN WS-INPUT-ID(WS-CHAR-IDX:1) NOT ALPHABETIC
+                           AND WS-INPUT-ID(WS-CHAR-IDX:1) NOT NUMERIC
+                       SET WS-FORMAT-IS-BAD TO TRUE
+               END-EVALUATE
+           END-PERFORM
+           IF WS-FORMAT-IS-BAD
+               SET ERR-INVALID-FORMAT TO TRUE
+           ELSE
+               SET ERR-NONE TO TRUE
+           END-IF.
+
+       2100-READ-CUSTOMER-MASTER.
+           MOVE WS-CUSTOMER-ID TO CUST-ID
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   SET ERR-CUSTOMER-NOT-FOUND TO TRUE
+               NOT INVALID KEY
+                   SET ERR-NONE TO TRUE
+                   MOVE CUST-NAME TO WS-CUSTOMER-NAME
+           END-READ.
+
+       2900-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-INPUT-ID TO AUDIT-INPUT-ID
+           MOVE WS-ID-TYPE TO AUDIT-ID-TYPE
+           MOVE WS-ERROR-CODE TO AUDIT-ERROR-CODE
+           MOVE WS-CUSTOMER-NAME TO AUDIT-CUSTOMER-NAME
+           IF ERR-NONE
+               MOVE "FOUND" TO AUDIT-OUTCOME
+           ELSE
+               MOVE "REJECTED" TO AUDIT-OUTCOME
+           END-IF
+           MOVE SPACES TO AUDIT-LINE
+           MOVE AUDIT-RECORD TO AUDIT-LINE
+           WRITE AUDIT-LINE.
+
+       2950-WRITE-INTERFACE-RECORD.
+           MOVE WS-CUSTOMER-ID TO INTF-CUSTOMER-ID
+           MOVE WS-ID-TYPE TO INTF-ID-TYPE
+           MOVE WS-CUSTOMER-NAME TO INTF-CUSTOMER-NAME
+           MOVE WS-ERROR-MSG TO INTF-ERROR-REASON
+           IF ERR-NONE
+               SET INTF-STATUS-FOUND TO TRUE
+           ELSE
+               SET INTF-STATUS-ERROR TO TRUE
+           END-IF
+           MOVE SPACES TO INTF-LINE
+           MOVE INTERFACE-RECORD TO INTF-LINE
+           WRITE INTF-LINE.
+
+       3000-DISPLAY-RESULT.
+           IF ERR-NONE
+               DISPLAY "Customer Name: " WS-CUSTOMER-NAME
+           ELSE
+               DISPLAY "Error " WS-ERROR-CODE ": " WS-ERROR-MSG
+           END-IF.
+
+       3100-RESOLVE-ERROR-MSG.
+           EVALUATE TRUE
+               WHEN ERR-NONE
+                   MOVE SPACES TO WS-ERROR-MSG
+               WHEN ERR-BLANK-INPUT
+                   MOVE "Customer ID was not entered." TO WS-ERROR-MSG
+               WHEN ERR-INVALID-FORMAT
+                   MOVE "Customer ID contains invalid characters."
+                       TO WS-ERROR-MSG
+               WHEN ERR-RESERVED-RANGE
+                   MOVE "Customer ID is in the reserved test range."
+                       TO WS-ERROR-MSG
+               WHEN ERR-CUSTOMER-NOT-FOUND
+                   MOVE "No customer on file for that ID."
+                       TO WS-ERROR-MSG
+               WHEN OTHER
+                   MOVE "Unrecognized error condition." TO WS-ERROR-MSG
+           END-EVALUATE.
+
+       9000-CLOSE-FILES.
+           CLOSE CUSTOMER-MASTER
+           CLOSE AUDIT-LOG
+           CLOSE BILLING-INTERFACE.
