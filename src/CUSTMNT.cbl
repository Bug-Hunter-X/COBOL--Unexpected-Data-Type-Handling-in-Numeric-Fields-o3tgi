@@ -0,0 +1,236 @@
+      ******************************************************************
+      *  PROGRAM-ID: CUSTMNT
+      *  CICS pseudo-conversational maintenance transaction for the
+      *  CUSTOMER-MASTER file.  Function code on the CUSTMNT map
+      *  drives add (A), change (C) or delete (D) keyed on CUST-ID.
+      *
+      *  NOTE: this program uses EXEC CICS command-level statements
+      *  and requires translation through a CICS command translator
+      *  (e.g. DFHEITRAN) into native COBOL before it can be compiled --
+      *  it is not executable through this shop's batch-only toolchain
+      *  as written.  Desk-checked against the CICS command-level
+      *  reference.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMNT.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY CUSTMAPM.
+       COPY CUSTREC.
+       COPY WSERRCD.
+
+       01  WS-FUNCTION                 PIC X     VALUE SPACE.
+           88  WS-FUNC-ADD                  VALUE "A".
+           88  WS-FUNC-CHANGE                VALUE "C".
+           88  WS-FUNC-DELETE                VALUE "D".
+
+       01  WS-RESP                     PIC S9(8) COMP.
+       01  WS-CUSTOMER-NUM             PIC 9(5).
+       01  WS-CHAR-IDX                 PIC 9(2)  VALUE 0.
+       01  WS-SEEN-SPACE-SW            PIC X     VALUE "N".
+           88  WS-SEEN-SPACE                VALUE "Y".
+       01  WS-FORMAT-BAD-SW            PIC X     VALUE "N".
+           88  WS-FORMAT-IS-BAD             VALUE "Y".
+       01  WS-STATUS-VALID-SW          PIC X     VALUE "Y".
+           88  WS-STATUS-IS-VALID           VALUE "Y".
+       01  WS-COMMAREA                 PIC X(1)  VALUE "Y".
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                 PIC X(1).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-INITIAL-MAP
+               EXEC CICS
+                   RETURN TRANSID("CMNT") COMMAREA(WS-COMMAREA)
+                       LENGTH(1)
+               END-EXEC
+           END-IF
+
+           EXEC CICS
+               RECEIVE MAP("CUSTMNT") MAPSET("CUSTMNT") INTO(CUSTMNTI)
+                   RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 9100-MAPFAIL
+           ELSE
+               MOVE SPACES TO MSGO
+               MOVE FUNCI TO WS-FUNCTION
+               MOVE CIDI TO CIDO
+               MOVE CNAMI TO CNAMO
+               MOVE CSTSI TO CSTSO
+
+               PERFORM 2000-VALIDATE-CUSTOMER-ID
+               IF ERR-NONE
+                   PERFORM 2900-PROCESS-FUNCTION
+               ELSE
+                   PERFORM 3100-RESOLVE-ERROR-MSG
+                   MOVE WS-ERROR-MSG TO MSGO
+               END-IF
+
+               PERFORM 8000-SEND-MAP
+
+               EXEC CICS
+                   RETURN TRANSID("CMNT") COMMAREA(WS-COMMAREA)
+                       LENGTH(1)
+               END-EXEC
+           END-IF.
+
+       1000-SEND-INITIAL-MAP.
+           MOVE SPACES TO CUSTMNTO
+           MOVE SPACES TO MSGO
+           PERFORM 8000-SEND-MAP.
+
+       2000-VALIDATE-CUSTOMER-ID.
+           IF CIDI = SPACES
+               SET ERR-BLANK-INPUT TO TRUE
+           ELSE
+               IF CIDI(6:5) = SPACES AND CIDI(1:5) IS NUMERIC
+                   SET CUST-ID-TYPE-NUMERIC TO TRUE
+                   MOVE CIDI(1:5) TO WS-CUSTOMER-NUM
+                   IF WS-CUSTOMER-NUM >= WS-RESERVED-ID-LOW
+                           AND WS-CUSTOMER-NUM <= WS-RESERVED-ID-HIGH
+                       SET ERR-RESERVED-RANGE TO TRUE
+                   ELSE
+                       MOVE CIDI TO CUST-ID
+                       SET ERR-NONE TO TRUE
+                   END-IF
+               ELSE
+                   SET CUST-ID-TYPE-ALPHA TO TRUE
+                   PERFORM 2050-CHECK-ID-FORMAT
+                   IF ERR-NONE
+                       MOVE CIDI TO CUST-ID
+                   END-IF
+               END-IF
+           END-IF.
+
+       2050-CHECK-ID-FORMAT.
+           MOVE "N" TO WS-SEEN-SPACE-SW
+           MOVE "N" TO WS-FORMAT-BAD-SW
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > 10
+               EVALUATE TRUE
+                   WHEN CIDI(WS-CHAR-IDX:1) = SPACE
+                       SET WS-SEEN-SPACE TO TRUE
+                   WHEN WS-SEEN-SPACE
+                       SET WS-FORMAT-IS-BAD TO TRUE
+                   WHEN CIDI(WS-CHAR-IDX:1) NOT ALPHABETIC
+                           AND CIDI(WS-CHAR-IDX:1) NOT NUMERIC
+                       SET WS-FORMAT-IS-BAD TO TRUE
+               END-EVALUATE
+           END-PERFORM
+           IF WS-FORMAT-IS-BAD
+               SET ERR-INVALID-FORMAT TO TRUE
+           ELSE
+               SET ERR-NONE TO TRUE
+           END-IF.
+
+       3100-RESOLVE-ERROR-MSG.
+           EVALUATE TRUE
+               WHEN ERR-BLANK-INPUT
+                   MOVE "Customer ID was not entered." TO WS-ERROR-MSG
+               WHEN ERR-INVALID-FORMAT
+                   MOVE "Customer ID contains invalid characters."
+                       TO WS-ERROR-MSG
+               WHEN ERR-RESERVED-RANGE
+                   MOVE "Customer ID is in the reserved test range."
+                       TO WS-ERROR-MSG
+               WHEN OTHER
+                   MOVE "Unrecognized error condition." TO WS-ERROR-MSG
+           END-EVALUATE.
+
+       2900-PROCESS-FUNCTION.
+           EVALUATE TRUE
+               WHEN WS-FUNC-ADD
+                   PERFORM 5000-ADD-CUSTOMER
+               WHEN WS-FUNC-CHANGE
+                   PERFORM 6000-CHANGE-CUSTOMER
+               WHEN WS-FUNC-DELETE
+                   PERFORM 7000-DELETE-CUSTOMER
+               WHEN OTHER
+                   MOVE "Function must be A, C or D." TO MSGO
+           END-EVALUATE.
+
+       2060-VALIDATE-STATUS.
+           IF CSTSI = "A" OR CSTSI = "I" OR CSTSI = "C"
+               SET WS-STATUS-IS-VALID TO TRUE
+           ELSE
+               MOVE "N" TO WS-STATUS-VALID-SW
+           END-IF.
+
+       5000-ADD-CUSTOMER.
+           PERFORM 2060-VALIDATE-STATUS
+           IF WS-STATUS-IS-VALID
+               MOVE CNAMI TO CUST-NAME
+               MOVE CSTSI TO CUST-STATUS
+               EXEC CICS
+                   WRITE FILE("CUSTMAST") FROM(CUSTOMER-RECORD)
+                       RIDFLD(CUST-ID) RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE "Customer added." TO MSGO
+               ELSE
+                   IF WS-RESP = DFHRESP(DUPREC)
+                       MOVE "Customer ID already on file." TO MSGO
+                   ELSE
+                       MOVE "Add failed -- see CICS response code."
+                           TO MSGO
+                   END-IF
+               END-IF
+           ELSE
+               MOVE "Status must be A, I or C." TO MSGO
+           END-IF.
+
+       6000-CHANGE-CUSTOMER.
+           EXEC CICS
+               READ FILE("CUSTMAST") INTO(CUSTOMER-RECORD)
+                   RIDFLD(CUST-ID) UPDATE RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM 2060-VALIDATE-STATUS
+               IF WS-STATUS-IS-VALID
+                   MOVE CNAMI TO CUST-NAME
+                   MOVE CSTSI TO CUST-STATUS
+                   EXEC CICS
+                       REWRITE FILE("CUSTMAST") FROM(CUSTOMER-RECORD)
+                           RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       MOVE "Customer updated." TO MSGO
+                   ELSE
+                       MOVE "Update failed -- see CICS response code."
+                           TO MSGO
+                   END-IF
+               ELSE
+                   MOVE "Status must be A, I or C." TO MSGO
+               END-IF
+           ELSE
+               MOVE "No customer on file for that ID." TO MSGO
+           END-IF.
+
+       7000-DELETE-CUSTOMER.
+           EXEC CICS
+               DELETE FILE("CUSTMAST") RIDFLD(CUST-ID) RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE "Customer deleted." TO MSGO
+           ELSE
+               MOVE "No customer on file for that ID." TO MSGO
+           END-IF.
+
+       8000-SEND-MAP.
+           EXEC CICS
+               SEND MAP("CUSTMNT") MAPSET("CUSTMNT") FROM(CUSTMNTO)
+                   ERASE
+           END-EXEC.
+
+       9100-MAPFAIL.
+           MOVE "Please complete all fields and press ENTER."
+               TO MSGO
+           PERFORM 8000-SEND-MAP
+           EXEC CICS
+               RETURN TRANSID("CMNT") COMMAREA(WS-COMMAREA) LENGTH(1)
+           END-EXEC.
