@@ -0,0 +1,307 @@
+      ******************************************************************
+      *  PROGRAM-ID: CUSTEXRP
+      *  Batch edit of the overnight customer ID transaction file.
+      *  Runs the same format check used by CUSTLKUP against every
+      *  transaction and prints an exception report of rejected IDs
+      *  so operations can clean up bad data before it reaches the
+      *  customer master.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEXRP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ID-TRANS-FILE ASSIGN TO "IDTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT EXCEPTION-RPT ASSIGN TO "EXCPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CUSTCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-LOG ASSIGN TO "CUSTAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ID-TRANS-FILE.
+       01  TRANS-RECORD.
+           05  TRANS-INPUT-ID              PIC X(10).
+
+       FD  EXCEPTION-RPT.
+       01  RPT-LINE                        PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       COPY CKPTREC.
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LINE                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS                 PIC X(2).
+       01  WS-RPT-STATUS                   PIC X(2).
+       01  WS-CKPT-STATUS                  PIC X(2).
+       01  WS-AUDIT-STATUS                 PIC X(2).
+       01  WS-EOF-FLAG                     PIC X     VALUE "N".
+           88  WS-END-OF-TRANS                 VALUE "Y".
+       01  WS-TRANS-COUNT                  PIC 9(6)  VALUE 0.
+       01  WS-REJECT-COUNT                 PIC 9(6)  VALUE 0.
+       01  WS-CHECKPOINT-INTERVAL          PIC 9(6)  VALUE 1000.
+       01  WS-RESTART-COUNT                PIC 9(6)  VALUE 0.
+       01  WS-CKPT-LAST-ID                 PIC X(10) VALUE SPACES.
+       01  WS-TRANS-ID-NUM                  PIC 9(5)  VALUE 0.
+       01  WS-ID-TYPE                      PIC X(1)  VALUE SPACE.
+           88  WS-ID-TYPE-NUMERIC              VALUE "N".
+           88  WS-ID-TYPE-ALPHA                 VALUE "A".
+       01  WS-CHAR-IDX                     PIC 9(2)  VALUE 0.
+       01  WS-SEEN-SPACE-SW                PIC X     VALUE "N".
+           88  WS-SEEN-SPACE                    VALUE "Y".
+       01  WS-FORMAT-BAD-SW                PIC X     VALUE "N".
+           88  WS-FORMAT-IS-BAD                 VALUE "Y".
+
+       01  WS-EXCEPTION-LINE.
+           05  WS-EXC-ID                   PIC X(10).
+           05  FILLER                      PIC X(3)  VALUE SPACES.
+           05  WS-EXC-CODE                 PIC 9(2).
+           05  FILLER                      PIC X(3)  VALUE SPACES.
+           05  WS-EXC-REASON                PIC X(48).
+
+       COPY WSERRCD.
+       COPY AUDITREC.
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                      PIC X(17) VALUE
+               "TOTAL PROCESSED: ".
+           05  WS-SUM-TOTAL                PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(5)  VALUE SPACES.
+           05  FILLER                      PIC X(10) VALUE
+               "REJECTED: ".
+           05  WS-SUM-REJECTS               PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1100-READ-CHECKPOINT
+           PERFORM 1000-OPEN-FILES
+           IF WS-RESTART-COUNT > 0
+               PERFORM 1200-SKIP-PROCESSED-RECORDS
+           END-IF
+           PERFORM UNTIL WS-END-OF-TRANS
+               READ ID-TRANS-FILE
+                   AT END
+                       SET WS-END-OF-TRANS TO TRUE
+                   NOT AT END
+                       PERFORM 2000-EDIT-TRANSACTION
+               END-READ
+           END-PERFORM
+           PERFORM 7000-WRITE-SUMMARY
+           PERFORM 7500-CLEAR-CHECKPOINT
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT ID-TRANS-FILE
+           IF WS-TRANS-STATUS NOT = "00"
+               DISPLAY "IDTRANS OPEN FAILED STATUS="
+                   WS-TRANS-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF WS-RESTART-COUNT > 0
+               OPEN EXTEND EXCEPTION-RPT
+           ELSE
+               OPEN OUTPUT EXCEPTION-RPT
+           END-IF
+           IF WS-RPT-STATUS NOT = "00"
+               DISPLAY "EXCPRPT OPEN FAILED STATUS="
+                   WS-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN EXTEND AUDIT-LOG
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF
+           IF WS-AUDIT-STATUS NOT = "00"
+               DISPLAY "CUSTAUDT OPEN FAILED STATUS="
+                   WS-AUDIT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1100-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-REC-COUNT TO WS-RESTART-COUNT
+                       MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                       MOVE CKPT-LAST-ID TO WS-CKPT-LAST-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               IF WS-CKPT-STATUS NOT = "35"
+                   DISPLAY "CUSTCKPT OPEN FAILED STATUS="
+                       WS-CKPT-STATUS
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       1200-SKIP-PROCESSED-RECORDS.
+           DISPLAY "Restarting after checkpoint -- skipping "
+               WS-RESTART-COUNT " already-processed records."
+           PERFORM WS-RESTART-COUNT TIMES
+               READ ID-TRANS-FILE
+                   AT END
+                       SET WS-END-OF-TRANS TO TRUE
+               END-READ
+           END-PERFORM
+           IF WS-END-OF-TRANS
+               DISPLAY "IDTRANS SHORTER THAN CHECKPOINT -- EXPECTED "
+                   "AT LEAST " WS-RESTART-COUNT " RECORDS"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           IF TRANS-INPUT-ID NOT = WS-CKPT-LAST-ID
+               DISPLAY "CHECKPOINT MISMATCH -- LAST PROCESSED ID WAS "
+                   WS-CKPT-LAST-ID " BUT RECORD " WS-RESTART-COUNT
+                   " ON RESTART IS " TRANS-INPUT-ID
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE WS-RESTART-COUNT TO WS-TRANS-COUNT.
+
+       2000-EDIT-TRANSACTION.
+           ADD 1 TO WS-TRANS-COUNT
+           IF TRANS-INPUT-ID = SPACES
+               MOVE SPACE TO WS-ID-TYPE
+               SET ERR-BLANK-INPUT TO TRUE
+           ELSE IF TRANS-INPUT-ID(6:5) = SPACES
+                   AND TRANS-INPUT-ID(1:5) IS NUMERIC
+               SET WS-ID-TYPE-NUMERIC TO TRUE
+               MOVE TRANS-INPUT-ID(1:5) TO WS-TRANS-ID-NUM
+               IF WS-TRANS-ID-NUM >= WS-RESERVED-ID-LOW
+                       AND WS-TRANS-ID-NUM <= WS-RESERVED-ID-HIGH
+                   SET ERR-RESERVED-RANGE TO TRUE
+               ELSE
+                   SET ERR-NONE TO TRUE
+               END-IF
+           ELSE
+               SET WS-ID-TYPE-ALPHA TO TRUE
+               PERFORM 2050-CHECK-ID-FORMAT
+           END-IF
+           IF NOT ERR-NONE
+               ADD 1 TO WS-REJECT-COUNT
+               PERFORM 2100-RESOLVE-ERROR-MSG
+               MOVE TRANS-INPUT-ID TO WS-EXC-ID
+               MOVE WS-ERROR-CODE TO WS-EXC-CODE
+               MOVE WS-ERROR-MSG TO WS-EXC-REASON
+               PERFORM 3000-WRITE-EXCEPTION
+           END-IF
+           PERFORM 2900-WRITE-AUDIT-RECORD
+           IF FUNCTION MOD(WS-TRANS-COUNT WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 6000-WRITE-CHECKPOINT
+           END-IF.
+
+       2050-CHECK-ID-FORMAT.
+           MOVE "N" TO WS-SEEN-SPACE-SW
+           MOVE "N" TO WS-FORMAT-BAD-SW
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > 10
+               EVALUATE TRUE
+                   WHEN TRANS-INPUT-ID(WS-CHAR-IDX:1) = SPACE
+                       SET WS-SEEN-SPACE TO TRUE
+                   WHEN WS-SEEN-SPACE
+                       SET WS-FORMAT-IS-BAD TO TRUE
+                   WHEN TRANS-INPUT-ID(WS-CHAR-IDX:1) NOT ALPHABETIC
+                           AND TRANS-INPUT-ID(WS-CHAR-IDX:1) NOT NUMERIC
+                       SET WS-FORMAT-IS-BAD TO TRUE
+               END-EVALUATE
+           END-PERFORM
+           IF WS-FORMAT-IS-BAD
+               SET ERR-INVALID-FORMAT TO TRUE
+           ELSE
+               SET ERR-NONE TO TRUE
+           END-IF.
+
+       2900-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE TRANS-INPUT-ID TO AUDIT-INPUT-ID
+           MOVE WS-ID-TYPE TO AUDIT-ID-TYPE
+           MOVE WS-ERROR-CODE TO AUDIT-ERROR-CODE
+           MOVE SPACES TO AUDIT-CUSTOMER-NAME
+           IF ERR-NONE
+               MOVE "ACCEPTED" TO AUDIT-OUTCOME
+           ELSE
+               MOVE "REJECTED" TO AUDIT-OUTCOME
+           END-IF
+           MOVE SPACES TO AUDIT-LINE
+           MOVE AUDIT-RECORD TO AUDIT-LINE
+           WRITE AUDIT-LINE.
+
+       6000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "CUSTCKPT OPEN FAILED STATUS="
+                   WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE TRANS-INPUT-ID TO CKPT-LAST-ID
+           MOVE WS-TRANS-COUNT TO CKPT-REC-COUNT
+           MOVE WS-REJECT-COUNT TO CKPT-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       2100-RESOLVE-ERROR-MSG.
+           EVALUATE TRUE
+               WHEN ERR-BLANK-INPUT
+                   MOVE "Customer ID was not entered." TO WS-ERROR-MSG
+               WHEN ERR-INVALID-FORMAT
+                   MOVE "Customer ID contains invalid characters."
+                       TO WS-ERROR-MSG
+               WHEN ERR-RESERVED-RANGE
+                   MOVE "Customer ID is in the reserved test range."
+                       TO WS-ERROR-MSG
+               WHEN OTHER
+                   MOVE "Unrecognized error condition." TO WS-ERROR-MSG
+           END-EVALUATE.
+
+       3000-WRITE-EXCEPTION.
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-EXCEPTION-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+       7000-WRITE-SUMMARY.
+           MOVE WS-TRANS-COUNT TO WS-SUM-TOTAL
+           MOVE WS-REJECT-COUNT TO WS-SUM-REJECTS
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+       7500-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "CUSTCKPT OPEN FAILED STATUS="
+                   WS-CKPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE SPACES TO CKPT-LAST-ID
+           MOVE 0 TO CKPT-REC-COUNT
+           MOVE 0 TO CKPT-REJECT-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       9000-CLOSE-FILES.
+           CLOSE ID-TRANS-FILE
+           CLOSE EXCEPTION-RPT
+           CLOSE AUDIT-LOG.
