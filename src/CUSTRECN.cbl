@@ -0,0 +1,209 @@
+      ******************************************************************
+      *  PROGRAM-ID: CUSTRECN
+      *  Reconciles CUSTOMER-MASTER against the upstream source-of-
+      *  truth extract, both in ascending customer ID sequence.
+      *  Reports IDs present upstream but missing locally (adds),
+      *  IDs present locally but missing upstream (drops), and IDs
+      *  present on both with a different name on file (mismatches).
+      *
+      *  PRECONDITION: UPSTREAM-EXTRACT must arrive in ascending
+      *  CUST-ID/UPST-ID sequence, matching the sequential read order
+      *  of the indexed CUSTOMER-MASTER -- the merge logic in 0000-MAIN
+      *  depends on it.  Each read is checked against the prior key and
+      *  the run abends if the extract is found out of sequence rather
+      *  than silently mis-reporting adds/drops/mismatches.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRECN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTMAST-STATUS.
+
+           SELECT UPSTREAM-EXTRACT ASSIGN TO "UPSTEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-UPST-STATUS.
+
+           SELECT RECON-RPT ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER.
+       COPY CUSTREC.
+
+       FD  UPSTREAM-EXTRACT.
+       COPY UPSTREXT.
+
+       FD  RECON-RPT.
+       01  RPT-LINE                        PIC X(82).
+
+       WORKING-STORAGE SECTION.
+       01  WS-CUSTMAST-STATUS              PIC X(2).
+       01  WS-UPST-STATUS                  PIC X(2).
+       01  WS-RPT-STATUS                   PIC X(2).
+
+       01  WS-MASTER-EOF                   PIC X     VALUE "N".
+           88  WS-END-OF-MASTER                VALUE "Y".
+       01  WS-UPSTREAM-EOF                 PIC X     VALUE "N".
+           88  WS-END-OF-UPSTREAM               VALUE "Y".
+       01  WS-PREV-UPST-ID                 PIC X(10) VALUE LOW-VALUES.
+
+       01  WS-ADD-COUNT                    PIC 9(6)  VALUE 0.
+       01  WS-DROP-COUNT                   PIC 9(6)  VALUE 0.
+       01  WS-MISMATCH-COUNT               PIC 9(6)  VALUE 0.
+       01  WS-MATCH-COUNT                  PIC 9(6)  VALUE 0.
+
+       01  WS-DETAIL-LINE.
+           05  WS-DET-ACTION                PIC X(10).
+           05  FILLER                       PIC X(2)  VALUE SPACES.
+           05  WS-DET-ID                    PIC X(10).
+           05  FILLER                       PIC X(2)  VALUE SPACES.
+           05  WS-DET-MASTER-NAME            PIC X(20).
+           05  FILLER                       PIC X(2)  VALUE SPACES.
+           05  WS-DET-UPSTREAM-NAME          PIC X(20).
+
+       01  WS-SUMMARY-LINE.
+           05  FILLER                       PIC X(9)  VALUE "ADDS: ".
+           05  WS-SUM-ADDS                   PIC ZZZ,ZZ9.
+           05  FILLER                       PIC X(4)  VALUE SPACES.
+           05  FILLER                       PIC X(9)  VALUE "DROPS: ".
+           05  WS-SUM-DROPS                  PIC ZZZ,ZZ9.
+           05  FILLER                       PIC X(4)  VALUE SPACES.
+           05  FILLER                       PIC X(14) VALUE
+               "MISMATCHES: ".
+           05  WS-SUM-MISMATCHES              PIC ZZZ,ZZ9.
+           05  FILLER                       PIC X(4)  VALUE SPACES.
+           05  FILLER                       PIC X(10) VALUE "MATCHES: ".
+           05  WS-SUM-MATCHES                 PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-OPEN-FILES
+           PERFORM 1100-READ-MASTER
+           PERFORM 1200-READ-UPSTREAM
+           PERFORM UNTIL WS-END-OF-MASTER AND WS-END-OF-UPSTREAM
+               EVALUATE TRUE
+                   WHEN WS-END-OF-UPSTREAM
+                       PERFORM 3000-REPORT-DROP
+                       PERFORM 1100-READ-MASTER
+                   WHEN WS-END-OF-MASTER
+                       PERFORM 2000-REPORT-ADD
+                       PERFORM 1200-READ-UPSTREAM
+                   WHEN CUST-ID < UPST-ID
+                       PERFORM 3000-REPORT-DROP
+                       PERFORM 1100-READ-MASTER
+                   WHEN CUST-ID > UPST-ID
+                       PERFORM 2000-REPORT-ADD
+                       PERFORM 1200-READ-UPSTREAM
+                   WHEN OTHER
+                       PERFORM 4000-COMPARE-MATCH
+                       PERFORM 1100-READ-MASTER
+                       PERFORM 1200-READ-UPSTREAM
+               END-EVALUATE
+           END-PERFORM
+           PERFORM 7000-WRITE-SUMMARY
+           PERFORM 9000-CLOSE-FILES
+           STOP RUN.
+
+       1000-OPEN-FILES.
+           OPEN INPUT CUSTOMER-MASTER
+           IF WS-CUSTMAST-STATUS NOT = "00"
+               DISPLAY "CUSTMAST OPEN FAILED STATUS="
+                   WS-CUSTMAST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT UPSTREAM-EXTRACT
+           IF WS-UPST-STATUS NOT = "00"
+               DISPLAY "UPSTEXT OPEN FAILED STATUS="
+                   WS-UPST-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN OUTPUT RECON-RPT
+           IF WS-RPT-STATUS NOT = "00"
+               DISPLAY "RECONRPT OPEN FAILED STATUS="
+                   WS-RPT-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       1100-READ-MASTER.
+           IF NOT WS-END-OF-MASTER
+               READ CUSTOMER-MASTER
+                   AT END
+                       SET WS-END-OF-MASTER TO TRUE
+               END-READ
+           END-IF.
+
+       1200-READ-UPSTREAM.
+           IF NOT WS-END-OF-UPSTREAM
+               READ UPSTREAM-EXTRACT
+                   AT END
+                       SET WS-END-OF-UPSTREAM TO TRUE
+               END-READ
+               IF NOT WS-END-OF-UPSTREAM
+                   IF UPST-ID <= WS-PREV-UPST-ID
+                       DISPLAY "UPSTEXT OUT OF SEQUENCE OR DUPLICATE "
+                           "-- KEY " UPST-ID " FOLLOWS "
+                           WS-PREV-UPST-ID
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   MOVE UPST-ID TO WS-PREV-UPST-ID
+               END-IF
+           END-IF.
+
+       2000-REPORT-ADD.
+           ADD 1 TO WS-ADD-COUNT
+           MOVE "ADD" TO WS-DET-ACTION
+           MOVE UPST-ID TO WS-DET-ID
+           MOVE SPACES TO WS-DET-MASTER-NAME
+           MOVE UPST-NAME TO WS-DET-UPSTREAM-NAME
+           PERFORM 5000-WRITE-DETAIL.
+
+       3000-REPORT-DROP.
+           ADD 1 TO WS-DROP-COUNT
+           MOVE "DROP" TO WS-DET-ACTION
+           MOVE CUST-ID TO WS-DET-ID
+           MOVE CUST-NAME TO WS-DET-MASTER-NAME
+           MOVE SPACES TO WS-DET-UPSTREAM-NAME
+           PERFORM 5000-WRITE-DETAIL.
+
+       4000-COMPARE-MATCH.
+           IF CUST-NAME = UPST-NAME
+               ADD 1 TO WS-MATCH-COUNT
+           ELSE
+               ADD 1 TO WS-MISMATCH-COUNT
+               MOVE "MISMATCH" TO WS-DET-ACTION
+               MOVE CUST-ID TO WS-DET-ID
+               MOVE CUST-NAME TO WS-DET-MASTER-NAME
+               MOVE UPST-NAME TO WS-DET-UPSTREAM-NAME
+               PERFORM 5000-WRITE-DETAIL
+           END-IF.
+
+       5000-WRITE-DETAIL.
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+       7000-WRITE-SUMMARY.
+           MOVE WS-ADD-COUNT TO WS-SUM-ADDS
+           MOVE WS-DROP-COUNT TO WS-SUM-DROPS
+           MOVE WS-MISMATCH-COUNT TO WS-SUM-MISMATCHES
+           MOVE WS-MATCH-COUNT TO WS-SUM-MATCHES
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-SUMMARY-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+       9000-CLOSE-FILES.
+           CLOSE CUSTOMER-MASTER
+           CLOSE UPSTREAM-EXTRACT
+           CLOSE RECON-RPT.
