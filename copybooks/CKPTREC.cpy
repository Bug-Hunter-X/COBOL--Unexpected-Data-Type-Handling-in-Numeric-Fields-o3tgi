@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  CKPTREC.CPY
+      *  Checkpoint record for the overnight batch ID-lookup run.
+      *  Holds the position (last transaction count processed and the
+      *  ID it was keyed on) so a restart can skip back to where the
+      *  prior run left off instead of starting over from record one.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-ID                PIC X(10).
+           05  CKPT-REC-COUNT               PIC 9(6).
+           05  CKPT-REJECT-COUNT            PIC 9(6).
