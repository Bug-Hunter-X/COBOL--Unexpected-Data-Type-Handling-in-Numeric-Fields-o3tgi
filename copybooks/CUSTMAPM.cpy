@@ -0,0 +1,41 @@
+      ******************************************************************
+      *  CUSTMAPM.CPY
+      *  Symbolic map for the CUSTMNT mapset/map (customer master
+      *  maintenance screen).  Mirrors the layout a BMS assembly of
+      *  CUSTMNT would generate -L/-A/-I/-O field groups.
+      ******************************************************************
+       01  CUSTMNTI.
+           05  FILLER                      PIC X(12).
+           05  FUNCL                       PIC S9(4) COMP.
+           05  FUNCF                       PIC X.
+           05  FUNCA                       PIC X.
+           05  FUNCI                       PIC X(1).
+           05  CIDL                        PIC S9(4) COMP.
+           05  CIDF                        PIC X.
+           05  CIDA                        PIC X.
+           05  CIDI                        PIC X(10).
+           05  CNAML                       PIC S9(4) COMP.
+           05  CNAMF                       PIC X.
+           05  CNAMA                       PIC X.
+           05  CNAMI                       PIC X(20).
+           05  CSTSL                       PIC S9(4) COMP.
+           05  CSTSF                       PIC X.
+           05  CSTSA                       PIC X.
+           05  CSTSI                       PIC X(1).
+           05  MSGL                        PIC S9(4) COMP.
+           05  MSGF                        PIC X.
+           05  MSGA                        PIC X.
+           05  MSGI                        PIC X(48).
+
+       01  CUSTMNTO REDEFINES CUSTMNTI.
+           05  FILLER                      PIC X(12).
+           05  FILLER                      PIC X(4).
+           05  FUNCO                       PIC X(1).
+           05  FILLER                      PIC X(4).
+           05  CIDO                        PIC X(10).
+           05  FILLER                      PIC X(4).
+           05  CNAMO                       PIC X(20).
+           05  FILLER                      PIC X(4).
+           05  CSTSO                       PIC X(1).
+           05  FILLER                      PIC X(4).
+           05  MSGO                        PIC X(48).
