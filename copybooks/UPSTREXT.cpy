@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  UPSTREXT.CPY
+      *  Record layout for the upstream source-of-truth customer
+      *  extract used by the reconciliation run.  Same fields as
+      *  CUSTOMER-RECORD (CUSTREC.CPY) but kept as its own copybook
+      *  since it describes another system's file, not ours.
+      ******************************************************************
+       01  UPSTREAM-RECORD.
+           05  UPST-ID                     PIC X(10).
+           05  UPST-ID-TYPE                PIC X(1).
+           05  UPST-NAME                   PIC X(20).
+           05  UPST-STATUS                 PIC X(1).
