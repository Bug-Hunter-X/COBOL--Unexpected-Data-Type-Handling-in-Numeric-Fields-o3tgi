@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  AUDITREC.CPY
+      *  One row per customer ID lookup attempt, successful or not,
+      *  for compliance review.  Appended to the audit log -- never
+      *  rewritten.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP             PIC X(21).
+           05  AUDIT-INPUT-ID              PIC X(10).
+           05  AUDIT-ID-TYPE               PIC X(1).
+           05  AUDIT-ERROR-CODE            PIC 9(2).
+           05  AUDIT-OUTCOME               PIC X(10).
+           05  AUDIT-CUSTOMER-NAME         PIC X(20).
