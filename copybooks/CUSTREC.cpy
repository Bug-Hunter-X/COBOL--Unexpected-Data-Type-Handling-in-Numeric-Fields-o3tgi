@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  CUSTREC.CPY
+      *  Record layout for the CUSTOMER-MASTER indexed file.
+      *  Keyed by CUST-ID (RECORD KEY in callers' SELECT clauses).
+      ******************************************************************
+       01  CUSTOMER-RECORD.
+           05  CUST-ID                     PIC X(10).
+           05  CUST-ID-TYPE                PIC X(1).
+               88  CUST-ID-TYPE-NUMERIC         VALUE "N".
+               88  CUST-ID-TYPE-ALPHA            VALUE "A".
+           05  CUST-NAME                   PIC X(20).
+           05  CUST-STATUS                 PIC X(1).
+               88  CUST-STATUS-ACTIVE          VALUE "A".
+               88  CUST-STATUS-INACTIVE        VALUE "I".
+               88  CUST-STATUS-CLOSED          VALUE "C".
