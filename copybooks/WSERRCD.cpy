@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  WSERRCD.CPY
+      *  Standard error code values shared by the customer ID lookup
+      *  programs.  WS-ERROR-CODE replaces the old on/off
+      *  WS-ERROR-FLAG switch so failure logs can say exactly what
+      *  went wrong instead of just "something failed".
+      ******************************************************************
+       01  WS-ERROR-CODE                   PIC 9(2)  VALUE 0.
+           88  ERR-NONE                        VALUE 00.
+           88  ERR-BLANK-INPUT                  VALUE 10.
+           88  ERR-RESERVED-RANGE                 VALUE 12.
+           88  ERR-INVALID-FORMAT                 VALUE 13.
+           88  ERR-CUSTOMER-NOT-FOUND             VALUE 20.
+
+      *    Reserved block of IDs set aside for test accounts -- never
+      *    assigned to a real customer.
+       01  WS-RESERVED-ID-LOW               PIC 9(5)  VALUE 00000.
+       01  WS-RESERVED-ID-HIGH              PIC 9(5)  VALUE 00099.
+
+       01  WS-ERROR-MSG                    PIC X(48).
