@@ -0,0 +1,15 @@
+      ******************************************************************
+      *  INTFREC.CPY
+      *  Fixed-width downstream interface record.  Carries the result
+      *  of a customer ID lookup (match or error reason) so billing
+      *  and other downstream systems can consume it without
+      *  screen-scraping a DISPLAY.
+      ******************************************************************
+       01  INTERFACE-RECORD.
+           05  INTF-CUSTOMER-ID            PIC X(10).
+           05  INTF-ID-TYPE                PIC X(1).
+           05  INTF-CUSTOMER-NAME          PIC X(20).
+           05  INTF-STATUS-CODE            PIC X(1).
+               88  INTF-STATUS-FOUND           VALUE "F".
+               88  INTF-STATUS-ERROR           VALUE "E".
+           05  INTF-ERROR-REASON           PIC X(48).
